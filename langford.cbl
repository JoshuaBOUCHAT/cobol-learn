@@ -1,79 +1,377 @@
        identification division.
-       program-id. my_program.
+       program-id. LANGFORD.
+       environment division.
+       input-output section.
+       file-control.
+           select LANGRPT-FILE assign to "LANGRPT"
+               organization is line sequential
+               file status is WS-LANGRPT-STATUS.
+           select CKPT-FILE assign to "LANGCKPT"
+               organization is sequential
+               file status is WS-CKPT-STATUS.
        data division.
+       file section.
+       fd LANGRPT-FILE.
+       01 LANGRPT-REC.
+           05 LANGRPT-TEXT PIC X(132).
+
+       fd CKPT-FILE.
+       01 CKPT-REC PIC X(54833).
+
        working-storage section.
-       
-
-	   01 WS-STATES.
-	      05 WS-STACK-SIZE PIC 9(9) VALUE 0.
-	      05 WS-STATE occurs 512 times.
-	          10 WS-STATE-RANK PIC 99.
-	          10 WS-PATTERN occurs 32 times.
-		         15 WS-PATTERN-VAL PIC 9 value 0.
-      
-	   01 WS-TEMP-STATE-RANK PIC 99.
-	   01 WS-TEMP-PATTERN occurs 32 times.
-	      05 WS-TEMP-PATTERN-VAL PIC 9 value 0.
-	   01 WS-TEMP-RANK PIC 99 VALUE 0.
-	   01 N PIC 99 value 0.
-	   01 N2 PIC 99 value 0.
-	   01 POS1 PIC 99 value 0.
-	   01 POS2 PIC 99 VALUE 0.
-	   01 COMPUTE-NUMBER PIC 99 value 0.
-	   01 WS-SUM PIC 9(9) value 0.
+
+       01 WS-CKPT-INTERVAL PIC 9(9) VALUE 500.
+       01 WS-CKPT-STATUS PIC XX VALUE "00".
+       01 WS-CKPT-OPEN-STATUS PIC XX VALUE "00".
+       01 WS-LANGRPT-STATUS PIC XX VALUE "00".
+
+       01 WS-HIST-RANK-DISP PIC Z9.
+       01 WS-HIST-POS-DISP PIC Z9.
+       01 WS-HIST-CT-DISP PIC Z(8)9.
+
+       01 WS-LOG-PROGRAM PIC X(10) VALUE "LANGFORD".
+       01 WS-LOG-N PIC 9(8) VALUE 0.
+       01 WS-LOG-K PIC 9(8) VALUE 0.
+       01 WS-LOG-RESULT PIC X(40) VALUE SPACES.
+
+       01 WS-CKPT-AREA.
+           05 WS-CKPT-N PIC 99.
+           05 WS-CKPT-K PIC 99.
+           05 WS-CKPT-NK PIC 99.
+           05 WS-CKPT-SUM PIC 9(9).
+           05 WS-CKPT-SOLCOUNT PIC 9(9).
+           05 WS-CKPT-HIST-DATA PIC X(4608).
+           05 WS-CKPT-HIST-SEEN PIC X(16).
+           05 WS-CKPT-STATES-DATA PIC X(50185).
        local-storage section.
        01 I PIC 99.
+       01 J PIC 99.
+
+       01 WS-STATES.
+          05 WS-STACK-SIZE PIC 9(9) VALUE 0.
+          05 WS-STATE occurs 512 times.
+              10 WS-STATE-RANK PIC 99.
+              10 WS-PATTERN occurs 32 times.
+                 15 WS-PATTERN-VAL PIC 9 value 0.
+                 15 WS-SLOT-RANK PIC 99 value 0.
+
+       01 WS-TEMP-STATE-RANK PIC 99.
+       01 WS-TEMP-PATTERN occurs 32 times.
+          05 WS-TEMP-PATTERN-VAL PIC 9 value 0.
+          05 WS-TEMP-SLOT-RANK PIC 99 value 0.
+       01 WS-TEMP-RANK PIC 99 VALUE 0.
+       01 WS-PLACED-RANK PIC 99 VALUE 0.
+       01 N PIC 99 value 0.
+       01 K PIC 99 value 0.
+       01 NK PIC 99 value 0.
+       01 POS1 PIC 99 value 0.
+       01 COMPUTE-NUMBER PIC 99 value 0.
+       01 WS-COMPUTE-RAW PIC S9(4) value 0.
+       01 WS-SUM PIC 9(9) value 0.
+
+       01 WS-OCC-STEP PIC 99 VALUE 0.
+       01 WS-OCC-POS PIC 99 OCCURS 9 TIMES VALUE 0.
+       01 WS-PLACEMENT-OK PIC X VALUE "N".
+           88 WS-PLACEMENT-IS-OK VALUE "Y".
+       01 M PIC 9 VALUE 0.
+
+       01 WS-SOLUTION-COUNT PIC 9(9) VALUE 0.
+       01 WS-LIST-LINE PIC X(132).
+       01 WS-LIST-PTR PIC 9(4).
+       01 WS-LIST-VAL PIC Z9.
+
+       01 WS-HIST-TABLE.
+          05 WS-HIST-RANK occurs 16 times.
+              10 WS-HIST-POS-CT PIC 9(9) occurs 32 times value 0.
+       01 WS-HIST-SEEN-TABLE.
+          05 WS-HIST-SEEN PIC X OCCURS 16 TIMES VALUE "N".
+
+       01 WS-RESTART-MODE PIC X VALUE "N".
+           88 WS-RESTART-YES VALUE "O" "o".
+       01 WS-ABORT-SEARCH PIC X VALUE "N".
+           88 WS-ABORT-SEARCH-YES VALUE "Y".
+       01 WS-CKPT-TICK PIC 9(9) VALUE 0.
+       01 WS-RPT-OPEN-SWITCH PIC X VALUE "N".
+           88 WS-RPT-OPEN-YES VALUE "Y".
        procedure division.
 
-	       perform until N>0 AND N <17
-	         display "Donne moi un nombre entre 1 et 16 compris"
-		     accept N
-		     if N < 1 OR N > 16
-		         display "Nombre trop petit !"
-		     end-if
-		   end-perform.
-		   display N
-		     add N to N giving N2
-		     move 2 to WS-STACK-SIZE
-		     move N to WS-STATE-RANK(1)
-           
-
-		   perform until WS-STACK-SIZE = 1
+           display "Reprise depuis un point de controle (O/N) ?"
+           accept WS-RESTART-MODE
+
+           if WS-RESTART-YES
+               perform load-checkpoint
+               if not WS-ABORT-SEARCH-YES
+                   open extend LANGRPT-FILE
+                   if WS-LANGRPT-STATUS not = "00"
+                       display "Fichier LANGRPT introuvable - "
+                           "reprise interrompue."
+                       move "Y" to WS-ABORT-SEARCH
+                       move 1 to WS-STACK-SIZE
+                   else
+                       move "Y" to WS-RPT-OPEN-SWITCH
+                   end-if
+               end-if
+           else
+               perform until N>0 AND N <17
+                 display "Donne moi un nombre entre 1 et 16 compris"
+                 accept N
+                 if N < 1 OR N > 16
+                     display "Nombre trop petit !"
+                 end-if
+               end-perform
+               perform until K>1 AND K<10 AND N*K<33
+                 display "Donne moi le nombre de copies K (2 a 9)"
+                 accept K
+                 if K < 2 OR K > 9 OR N*K > 32
+                     display "Nombre de copies invalide !"
+                 end-if
+               end-perform
+               display N
+               multiply N by K giving NK
+               move 2 to WS-STACK-SIZE
+               move N to WS-STATE-RANK(1)
+
+               open output LANGRPT-FILE
+               if WS-LANGRPT-STATUS not = "00"
+                   display "Fichier LANGRPT introuvable - "
+                       "creation impossible - traitement interrompu."
+                   move "Y" to WS-ABORT-SEARCH
+                   move 1 to WS-STACK-SIZE
+               else
+                   move "Y" to WS-RPT-OPEN-SWITCH
+                   move spaces to LANGRPT-REC
+                   string "Solutions Langford(" delimited by size
+                       K delimited by size
+                       "," delimited by size
+                       N delimited by size
+                       ")" delimited by size
+                       into LANGRPT-TEXT
+                   end-string
+                   write LANGRPT-REC
+               end-if
+           end-if
+
+           perform until WS-STACK-SIZE = 1 or WS-ABORT-SEARCH-YES
+               add 1 to WS-CKPT-TICK
+               if WS-CKPT-TICK >= WS-CKPT-INTERVAL
+                   perform save-checkpoint
+                   move 0 to WS-CKPT-TICK
+               end-if
+
                subtract 1 from WS-STACK-SIZE
                move WS-STATE-RANK(WS-STACK-SIZE) to WS-TEMP-RANK
 
-               perform varying I from 1 by 1 until I > N2
+               perform varying I from 1 by 1 until I > NK
                    move WS-PATTERN-VAL(WS-STACK-SIZE, I)
                    to WS-TEMP-PATTERN-VAL(I)
+                   move WS-SLOT-RANK(WS-STACK-SIZE, I)
+                   to WS-TEMP-SLOT-RANK(I)
                end-perform
                move 0 to POS1
-			   subtract WS-TEMP-RANK from N2
-			   giving COMPUTE-NUMBER
-               subtract 1 from COMPUTE-NUMBER
-			   giving COMPUTE-NUMBER
-			   perform COMPUTE-NUMBER times
+               compute WS-OCC-STEP = WS-TEMP-RANK + 1
+               compute WS-COMPUTE-RAW =
+                   NK - ((K - 1) * WS-OCC-STEP)
+               if WS-COMPUTE-RAW > 0
+                   move WS-COMPUTE-RAW to COMPUTE-NUMBER
+               else
+                   move 0 to COMPUTE-NUMBER
+               end-if
+
+               perform COMPUTE-NUMBER times
                     add 1 to POS1
-					add 1 to POS2
-
-               if WS-TEMP-PATTERN-VAL(POS1) equal 0 AND
-                   WS-TEMP-PATTERN-VAL(POS2) equal 0
- 
-					   if WS-TEMP-RANK equal 1
-			               add 1 to WS-SUM
-			            else
-					   subtract 1 from WS-TEMP-RANK giving
-                       WS-STATE-RANK(WS-STACK-SIZE)
-                       perform varying I from 1 by 1 until I > N2
-                           move WS-TEMP-PATTERN-VAL(I)
-                           to WS-PATTERN-VAL(WS-STACK-SIZE,I)
-                       end-perform
-                       move 1 to WS-PATTERN-VAL(WS-STACK-SIZE,POS1)
-                       move 1 to WS-PATTERN-VAL(WS-STACK-SIZE,POS2)
-                       add 1 to WS-STACK-SIZE
-					   end-if
-				end-if
+                    perform check-placement
+
+               if WS-PLACEMENT-IS-OK
+
+           move WS-TEMP-RANK to WS-PLACED-RANK
+           if WS-TEMP-RANK equal 1
+               add 1 to WS-SUM
+               perform mark-temp-slots
+               perform write-solution
+           else
+               perform push-state
+           end-if
+               end-if
                end-perform
            end-perform.
-           divide WS-SUM by 2 GIVING WS-SUM
-           display "Langford(2,",N,")=",WS-SUM
-       stop run.
+           if WS-ABORT-SEARCH-YES
+               display "Recherche interrompue avant terme - "
+                   "relancer en mode reprise pour continuer."
+               move "Recherche interrompue" to WS-LOG-RESULT
+           else
+               divide WS-SUM by K GIVING WS-SUM
+               display "Langford(",K,",",N,")=",WS-SUM
+               if WS-RPT-OPEN-YES
+                   move spaces to LANGRPT-REC
+                   string "Langford(" delimited by size
+                       K delimited by size
+                       "," delimited by size
+                       N delimited by size
+                       ")=" delimited by size
+                       WS-SUM delimited by size
+                       into LANGRPT-TEXT
+                   end-string
+                   write LANGRPT-REC
+                   perform print-histogram
+               end-if
+               move spaces to WS-LOG-RESULT
+               string "Langford=" delimited by size
+                   WS-SUM delimited by size
+                   into WS-LOG-RESULT
+               end-string
+           end-if.
+           if WS-RPT-OPEN-YES
+               close LANGRPT-FILE
+           end-if
+           move N to WS-LOG-N
+           move K to WS-LOG-K
+           call "AUDITLOG" using WS-LOG-PROGRAM WS-LOG-N WS-LOG-K
+               WS-LOG-RESULT.
+       goback.
+
+       check-placement.
+           move "Y" to WS-PLACEMENT-OK
+           perform varying M from 1 by 1 until M > K
+               compute WS-OCC-POS(M) =
+                   POS1 + ((M - 1) * WS-OCC-STEP)
+               if WS-OCC-POS(M) > 32
+                   move "N" to WS-PLACEMENT-OK
+               else
+                   if WS-TEMP-PATTERN-VAL(WS-OCC-POS(M)) not equal 0
+                       move "N" to WS-PLACEMENT-OK
+                   end-if
+               end-if
+           end-perform.
+
+       mark-temp-slots.
+           perform varying M from 1 by 1 until M > K
+               move WS-PLACED-RANK
+                   to WS-TEMP-SLOT-RANK(WS-OCC-POS(M))
+           end-perform.
+
+       write-solution.
+           add 1 to WS-SOLUTION-COUNT
+           move spaces to WS-LIST-LINE
+           move 1 to WS-LIST-PTR
+           perform varying I from 1 by 1 until I > N
+               move "N" to WS-HIST-SEEN(I)
+           end-perform
+           perform varying I from 1 by 1 until I > NK
+               move WS-TEMP-SLOT-RANK(I) to WS-LIST-VAL
+               string WS-LIST-VAL delimited by size
+                   " " delimited by size
+                   into WS-LIST-LINE
+                   with pointer WS-LIST-PTR
+               end-string
+               if WS-HIST-SEEN(WS-TEMP-SLOT-RANK(I)) = "N"
+                   move "Y" to WS-HIST-SEEN(WS-TEMP-SLOT-RANK(I))
+                   add 1 to
+                       WS-HIST-POS-CT(WS-TEMP-SLOT-RANK(I), I)
+               end-if
+           end-perform
+           move spaces to LANGRPT-REC
+           string "Solution " delimited by size
+               WS-SOLUTION-COUNT delimited by size
+               ": " delimited by size
+               WS-LIST-LINE delimited by size
+               into LANGRPT-TEXT
+           end-string
+           write LANGRPT-REC.
+
+       print-histogram.
+           move spaces to LANGRPT-REC
+           string "Histogramme des premieres occurrences (rang, "
+               delimited by size
+               "position, nb solutions)" delimited by size
+               into LANGRPT-TEXT
+           end-string
+           write LANGRPT-REC
+           perform varying I from 1 by 1 until I > N
+               perform varying J from 1 by 1 until J > NK
+                   if WS-HIST-POS-CT(I, J) > 0
+                       move I to WS-HIST-RANK-DISP
+                       move J to WS-HIST-POS-DISP
+                       move WS-HIST-POS-CT(I, J) to WS-HIST-CT-DISP
+                       move spaces to LANGRPT-REC
+                       string "Rang " delimited by size
+                           WS-HIST-RANK-DISP delimited by size
+                           " position " delimited by size
+                           WS-HIST-POS-DISP delimited by size
+                           ": " delimited by size
+                           WS-HIST-CT-DISP delimited by size
+                           into LANGRPT-TEXT
+                       end-string
+                       write LANGRPT-REC
+                   end-if
+               end-perform
+           end-perform.
+
+       push-state.
+           if WS-STACK-SIZE = 512
+               display "ARRET: pile WS-STATE pleine"
+               display "(512) - point de controle ecrit"
+               perform save-checkpoint
+               move "Y" to WS-ABORT-SEARCH
+           else
+               subtract 1 from WS-TEMP-RANK giving
+                   WS-STATE-RANK(WS-STACK-SIZE)
+               perform varying I from 1 by 1 until I > NK
+                   move WS-TEMP-PATTERN-VAL(I)
+                       to WS-PATTERN-VAL(WS-STACK-SIZE,I)
+                   move WS-TEMP-SLOT-RANK(I)
+                       to WS-SLOT-RANK(WS-STACK-SIZE,I)
+               end-perform
+               perform varying M from 1 by 1 until M > K
+                   move 1
+                       to WS-PATTERN-VAL(WS-STACK-SIZE,WS-OCC-POS(M))
+                   move WS-PLACED-RANK
+                       to WS-SLOT-RANK(WS-STACK-SIZE,WS-OCC-POS(M))
+               end-perform
+               add 1 to WS-STACK-SIZE
+           end-if.
+
+       save-checkpoint.
+           move N to WS-CKPT-N
+           move K to WS-CKPT-K
+           move NK to WS-CKPT-NK
+           move WS-SUM to WS-CKPT-SUM
+           move WS-SOLUTION-COUNT to WS-CKPT-SOLCOUNT
+           move WS-HIST-TABLE to WS-CKPT-HIST-DATA
+           move WS-HIST-SEEN-TABLE to WS-CKPT-HIST-SEEN
+           move WS-STATES to WS-CKPT-STATES-DATA
+           move WS-CKPT-AREA to CKPT-REC
+           open output CKPT-FILE
+           write CKPT-REC
+           close CKPT-FILE.
+
+       load-checkpoint.
+           open input CKPT-FILE
+           move WS-CKPT-STATUS to WS-CKPT-OPEN-STATUS
+           if WS-CKPT-STATUS not = "00"
+               display "Aucun point de controle trouve - "
+                   "impossible de reprendre."
+               move "Y" to WS-ABORT-SEARCH
+               move 1 to WS-STACK-SIZE
+           else
+               read CKPT-FILE
+                   at end
+                       display "Aucun point de controle trouve - "
+                           "impossible de reprendre."
+                       move "Y" to WS-ABORT-SEARCH
+                       move 1 to WS-STACK-SIZE
+               end-read
+           end-if
+           if not WS-ABORT-SEARCH-YES
+               move CKPT-REC to WS-CKPT-AREA
+               move WS-CKPT-N to N
+               move WS-CKPT-K to K
+               move WS-CKPT-NK to NK
+               move WS-CKPT-SUM to WS-SUM
+               move WS-CKPT-SOLCOUNT to WS-SOLUTION-COUNT
+               move WS-CKPT-HIST-DATA to WS-HIST-TABLE
+               move WS-CKPT-HIST-SEEN to WS-HIST-SEEN-TABLE
+               move WS-CKPT-STATES-DATA to WS-STATES
+           end-if
+           if WS-CKPT-OPEN-STATUS = "00"
+               close CKPT-FILE
+           end-if.
