@@ -1,18 +1,77 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BONJOUR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NVALUES-FILE ASSIGN TO "NVALUES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NVALUES-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD NVALUES-FILE.
+       01 NVALUES-REC.
+           05 NVALUES-N PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 N PIC 9(8).
        01 SQUARE PIC 9(8) VALUE 0.
+       01 WS-NVALUES-STATUS PIC XX VALUE "00".
+
+       01 WS-LOG-PROGRAM PIC X(10) VALUE "BONJOUR".
+       01 WS-LOG-K PIC 9(8) VALUE 0.
+       01 WS-LOG-RESULT PIC X(40) VALUE SPACES.
 
        local-storage section.
        01 I PIC 9(4) VALUE 0.
+       01 N PIC 9(8) VALUE 0.
+       01 WS-BATCH-MODE PIC X VALUE "N".
+           88 WS-BATCH-YES VALUE "O" "o".
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
 
        procedure division.
-           display "Donne moi un nombre"
-           accept N
+           display "Traitement en mode batch (O/N) ?"
+           accept WS-BATCH-MODE
+
+           if WS-BATCH-YES
+               open input NVALUES-FILE
+               if WS-NVALUES-STATUS not = "00"
+                   display "Fichier NVALUES introuvable - "
+                       "traitement batch interrompu."
+                   move "Fichier NVALUES introuvable" to WS-LOG-RESULT
+                   call "AUDITLOG" using WS-LOG-PROGRAM N WS-LOG-K
+                       WS-LOG-RESULT
+               else
+                   perform until WS-EOF
+                       read NVALUES-FILE
+                           at end move "Y" to WS-EOF-SWITCH
+                           not at end
+                               move NVALUES-N to N
+                               if N > 0 and N < 10000
+                                   perform print-counters
+                               else
+                                   display "Nombre ignore: ",N
+                               end-if
+                       end-read
+                   end-perform
+                   close NVALUES-FILE
+               end-if
+           else
+               perform until N > 0 and N < 10000
+                   display "Donne moi un nombre"
+                   accept N
+                   if N = 0 or N > 9999
+                       display "Nombre trop petit ou trop grand !"
+                   end-if
+               end-perform
+               perform print-counters
+           end-if.
+       goback.
 
+       print-counters.
            perform varying I from 0 by 1 until I>N
-               display "i=",I
-           end-perform.
-       stop run.
+               multiply I by I giving SQUARE
+               display "i=",I," carre=",SQUARE
+           end-perform
+           move "Termine, carres affiches" to WS-LOG-RESULT
+           call "AUDITLOG" using WS-LOG-PROGRAM N WS-LOG-K
+               WS-LOG-RESULT.
