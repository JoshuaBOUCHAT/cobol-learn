@@ -0,0 +1,70 @@
+       identification division.
+       program-id. AUDITLOG.
+       environment division.
+       input-output section.
+       file-control.
+           select RUNLOG-FILE assign to "RUNLOG"
+               organization is line sequential
+               file status is LOG-FILE-STATUS.
+       data division.
+       file section.
+       fd RUNLOG-FILE.
+       01 RUNLOG-REC.
+           05 RUNLOG-TEXT PIC X(80).
+
+       working-storage section.
+       01 LOG-FILE-STATUS PIC XX VALUE "00".
+
+       01 LOG-SYS-DATE PIC 9(8).
+       01 LOG-SYS-DATE-R REDEFINES LOG-SYS-DATE.
+           05 LOG-SYS-YEAR PIC 9(4).
+           05 LOG-SYS-MONTH PIC 99.
+           05 LOG-SYS-DAY PIC 99.
+
+       01 LOG-SYS-TIME PIC 9(8).
+       01 LOG-SYS-TIME-R REDEFINES LOG-SYS-TIME.
+           05 LOG-SYS-HOUR PIC 99.
+           05 LOG-SYS-MINUTE PIC 99.
+           05 LOG-SYS-SECOND PIC 99.
+           05 FILLER PIC 99.
+
+       linkage section.
+       01 LOG-PROGRAM PIC X(10).
+       01 LOG-N PIC 9(8).
+       01 LOG-K PIC 9(8).
+       01 LOG-RESULT PIC X(40).
+
+       procedure division using LOG-PROGRAM, LOG-N, LOG-K, LOG-RESULT.
+           accept LOG-SYS-DATE from date yyyymmdd
+           accept LOG-SYS-TIME from time
+
+           open extend RUNLOG-FILE
+           if LOG-FILE-STATUS not = "00"
+               open output RUNLOG-FILE
+           end-if
+
+           move spaces to RUNLOG-REC
+           string LOG-SYS-YEAR delimited by size
+               "-" delimited by size
+               LOG-SYS-MONTH delimited by size
+               "-" delimited by size
+               LOG-SYS-DAY delimited by size
+               " " delimited by size
+               LOG-SYS-HOUR delimited by size
+               ":" delimited by size
+               LOG-SYS-MINUTE delimited by size
+               ":" delimited by size
+               LOG-SYS-SECOND delimited by size
+               " " delimited by size
+               LOG-PROGRAM delimited by size
+               " N=" delimited by size
+               LOG-N delimited by size
+               " K=" delimited by size
+               LOG-K delimited by size
+               " " delimited by size
+               LOG-RESULT delimited by size
+               into RUNLOG-TEXT
+           end-string
+           write RUNLOG-REC
+           close RUNLOG-FILE.
+       goback.
