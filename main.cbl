@@ -1,24 +1,269 @@
        identification division.
-       program-id. my_program.
+       program-id. SUMPROG.
+       environment division.
+       input-output section.
+       file-control.
+           select SUMRPT-FILE assign to "SUMRPT"
+               organization is line sequential.
+           select ROSTER-FILE assign to "ROSTER"
+               organization is line sequential
+               file status is WS-ROSTER-STATUS.
        data division.
-       local-storage section.
+       file section.
+       fd SUMRPT-FILE.
+       01 SUMRPT-REC.
+           05 SUMRPT-TEXT PIC X(80).
+
+       fd ROSTER-FILE.
+       01 ROSTER-REC.
+           05 ROSTER-NAME PIC X(25).
+           05 ROSTER-SURNAME PIC X(25).
+           05 ROSTER-ID PIC 9(8).
 
        working-storage section.
-       
+
+       01 WS-RPT-ITER PIC ZZZZ9.
+       01 WS-RPT-SUM PIC Z(7)9.
+
+       01 WS-STUDENT-COUNT PIC 9(4) VALUE 0.
        01 WS-STUDENTS.
-           02 WS-STUDENT OCCURS 6 TIMES.
+           02 WS-STUDENT OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-STUDENT-COUNT.
                03 WS-STUDENT-NAME PIC X(25) VALUE "John".
                03 WS-STUDENT-SURNAME PIC X(25) VALUE "Doe".
                03 WS-STUDENT-ID PIC 9(8) VALUE 0.
 
+       01 WS-ROSTER-STATUS PIC XX VALUE "00".
+
+       01 WS-CHECK-ID PIC 9(8).
+       01 WS-CHECK-DIGIT REDEFINES WS-CHECK-ID PIC 9 OCCURS 8 TIMES.
+       01 WS-CHECK-SUM PIC 9(4) VALUE 0.
+       01 WS-CHECK-WEIGHT PIC 9 VALUE 2.
+       01 WS-CHECK-QUOT PIC 9(4) VALUE 0.
+       01 WS-CHECK-REM PIC 99 VALUE 0.
+       01 WS-CHECK-RAW PIC 99 VALUE 0.
+       01 WS-CHECK-EXPECTED PIC 9 VALUE 0.
+       01 WS-CHECK-TEMP PIC 99 VALUE 0.
+       01 WS-CHECK-OK PIC X VALUE "Y".
+           88 WS-CHECK-IS-OK VALUE "Y".
+
+       01 WS-LOG-PROGRAM PIC X(10) VALUE "SUMPROG".
+       01 WS-LOG-K PIC 9(8) VALUE 0.
+       01 WS-LOG-RESULT PIC X(40) VALUE SPACES.
+
+       01 WS-MAX-ITER PIC 9(4) VALUE 9999.
+
+       01 WS-RPT-NAME PIC X(25).
+       01 WS-RPT-SURNAME PIC X(25).
+       01 WS-RPT-ID PIC Z(7)9.
+       01 WS-RPT-COUNT PIC ZZZ9.
+
+       local-storage section.
+       01 I PIC 9(4) VALUE 0.
+       01 LS-SUM PIC 9(8) VALUE 0.
+       01 J PIC 9 VALUE 0.
+       01 WS-RPT-IDX PIC 9(4) VALUE 0.
+       01 N PIC 9(8) VALUE 0.
+       01 I-VAL PIC 9(8) VALUE 1.
+       01 WS-ROSTER-EOF PIC X VALUE "N".
+           88 WS-ROSTER-EOF-YES VALUE "Y".
+       01 WS-ROSTER-ABORT PIC X VALUE "N".
+           88 WS-ROSTER-ABORT-YES VALUE "Y".
+       01 WS-ITER-ABORT PIC X VALUE "N".
+           88 WS-ITER-ABORT-YES VALUE "Y".
+
        procedure division.
-           display "Entre le nombre de puissance de 2 ajoute"
-           accept N
-           perform until I>N
-               add I-VAL to LS-SUM 
-               divide I-VAL by 2 giving I-VAL
-               display "La valeur de la somme apres ",N "iteration",
-                   "est de: ",LS-SUM
-               add 1 to I
-           end-perform.
-       stop run.
+           perform load-roster.
+
+           if WS-ROSTER-ABORT-YES
+               display "Chargement du roster interrompu - "
+                   "programme arrete."
+               move "Charg. roster interrompu" to WS-LOG-RESULT
+               call "AUDITLOG" using WS-LOG-PROGRAM N WS-LOG-K
+                   WS-LOG-RESULT
+           else
+               display "Entre le nombre de puissance de 2 ajoute"
+               accept N
+
+               open output SUMRPT-FILE
+               perform print-roster
+               move spaces to SUMRPT-REC
+               string "Rapport de sommation - N=" delimited by size
+                   N delimited by size
+                   into SUMRPT-TEXT
+               end-string
+               write SUMRPT-REC
+               move spaces to SUMRPT-REC
+               string "Iteration" delimited by size
+                   "     Somme" delimited by size
+                   into SUMRPT-TEXT
+               end-string
+               write SUMRPT-REC
+
+               perform until I>N or WS-ITER-ABORT-YES
+                   if I >= WS-MAX-ITER
+                       move "Y" to WS-ITER-ABORT
+                   else
+                       add I-VAL to LS-SUM
+                       divide I-VAL by 2 giving I-VAL
+                       display "La valeur de la somme apres ",N
+                           "iteration est de: ",LS-SUM
+
+                       move I to WS-RPT-ITER
+                       move LS-SUM to WS-RPT-SUM
+                       move spaces to SUMRPT-REC
+                       string WS-RPT-ITER delimited by size
+                           "     " delimited by size
+                           WS-RPT-SUM delimited by size
+                           into SUMRPT-TEXT
+                       end-string
+                       write SUMRPT-REC
+
+                       add 1 to I
+                   end-if
+               end-perform
+
+               if WS-ITER-ABORT-YES
+                   display "ARRET: plafond d'iterations (",
+                       WS-MAX-ITER,") atteint - execution interrompue."
+                   move spaces to SUMRPT-REC
+                   string "Arrete: plafond d'iterations atteint ("
+                       delimited by size
+                       WS-MAX-ITER delimited by size
+                       ")" delimited by size
+                       into SUMRPT-TEXT
+                   end-string
+                   write SUMRPT-REC
+                   close SUMRPT-FILE
+
+                   move "Plafond iterations atteint" to WS-LOG-RESULT
+                   call "AUDITLOG" using WS-LOG-PROGRAM N WS-LOG-K
+                       WS-LOG-RESULT
+               else
+                   move spaces to SUMRPT-REC
+                   string "Total final: " delimited by size
+                       LS-SUM delimited by size
+                       into SUMRPT-TEXT
+                   end-string
+                   write SUMRPT-REC
+                   close SUMRPT-FILE
+
+                   move spaces to WS-LOG-RESULT
+                   string "Somme finale=" delimited by size
+                       LS-SUM delimited by size
+                       into WS-LOG-RESULT
+                   end-string
+                   call "AUDITLOG" using WS-LOG-PROGRAM N WS-LOG-K
+                       WS-LOG-RESULT
+               end-if
+           end-if.
+       goback.
+
+       load-roster.
+           move "N" to WS-ROSTER-EOF
+           move "N" to WS-ROSTER-ABORT
+           move 0 to WS-STUDENT-COUNT
+           open input ROSTER-FILE
+           if WS-ROSTER-STATUS not = "00"
+               display "Fichier roster introuvable - "
+                   "chargement interrompu."
+               move "Y" to WS-ROSTER-ABORT
+           else
+               perform until WS-ROSTER-EOF-YES
+                       or WS-ROSTER-ABORT-YES
+                       or WS-STUDENT-COUNT = 500
+                   read ROSTER-FILE
+                       at end move "Y" to WS-ROSTER-EOF
+                       not at end
+                           add 1 to WS-STUDENT-COUNT
+                           move ROSTER-ID to WS-CHECK-ID
+                           perform validate-check-digit
+                           if WS-CHECK-IS-OK
+                               move ROSTER-NAME
+                                   to WS-STUDENT-NAME(WS-STUDENT-COUNT)
+                               move ROSTER-SURNAME
+                                   to WS-STUDENT-SURNAME
+                                       (WS-STUDENT-COUNT)
+                               move ROSTER-ID
+                                   to WS-STUDENT-ID(WS-STUDENT-COUNT)
+                           else
+                               display "ID invalide (cle de controle) "
+                                   "ligne ",WS-STUDENT-COUNT,": ",
+                                   ROSTER-ID
+                               move "Y" to WS-ROSTER-ABORT
+                           end-if
+                   end-read
+               end-perform
+               if WS-STUDENT-COUNT = 500 and not WS-ROSTER-ABORT-YES
+                   read ROSTER-FILE
+                       at end move "Y" to WS-ROSTER-EOF
+                       not at end
+                           display "ATTENTION: plafond roster (500) "
+                               "atteint - lignes supplementaires "
+                               "ignorees."
+                   end-read
+               end-if
+               close ROSTER-FILE
+           end-if.
+
+       validate-check-digit.
+           move 0 to WS-CHECK-SUM
+           move 2 to WS-CHECK-WEIGHT
+           perform varying J from 7 by -1 until J < 1
+               multiply WS-CHECK-DIGIT(J) by WS-CHECK-WEIGHT
+                   giving WS-CHECK-TEMP
+               add WS-CHECK-TEMP to WS-CHECK-SUM
+               add 1 to WS-CHECK-WEIGHT
+               if WS-CHECK-WEIGHT > 7
+                   move 2 to WS-CHECK-WEIGHT
+               end-if
+           end-perform
+           divide WS-CHECK-SUM by 11
+               giving WS-CHECK-QUOT remainder WS-CHECK-REM
+           subtract WS-CHECK-REM from 11 giving WS-CHECK-RAW
+           if WS-CHECK-RAW > 9
+               move 0 to WS-CHECK-EXPECTED
+           else
+               move WS-CHECK-RAW to WS-CHECK-EXPECTED
+           end-if
+           if WS-CHECK-EXPECTED = WS-CHECK-DIGIT(8)
+               move "Y" to WS-CHECK-OK
+           else
+               move "N" to WS-CHECK-OK
+           end-if.
+
+       print-roster.
+           move spaces to SUMRPT-REC
+           string "Feuille de roster" delimited by size
+               into SUMRPT-TEXT
+           end-string
+           write SUMRPT-REC
+           move spaces to SUMRPT-REC
+           string "Prenom" delimited by size
+               "                    " delimited by size
+               "Nom" delimited by size
+               "                      " delimited by size
+               "ID" delimited by size
+               into SUMRPT-TEXT
+           end-string
+           write SUMRPT-REC
+           perform varying WS-RPT-IDX from 1 by 1
+                   until WS-RPT-IDX > WS-STUDENT-COUNT
+               move WS-STUDENT-NAME(WS-RPT-IDX) to WS-RPT-NAME
+               move WS-STUDENT-SURNAME(WS-RPT-IDX) to WS-RPT-SURNAME
+               move WS-STUDENT-ID(WS-RPT-IDX) to WS-RPT-ID
+               move spaces to SUMRPT-REC
+               string WS-RPT-NAME delimited by size
+                   WS-RPT-SURNAME delimited by size
+                   WS-RPT-ID delimited by size
+                   into SUMRPT-TEXT
+               end-string
+               write SUMRPT-REC
+           end-perform
+           move WS-STUDENT-COUNT to WS-RPT-COUNT
+           move spaces to SUMRPT-REC
+           string "Effectif total: " delimited by size
+               WS-RPT-COUNT delimited by size
+               into SUMRPT-TEXT
+           end-string
+           write SUMRPT-REC.
