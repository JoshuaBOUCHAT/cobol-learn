@@ -0,0 +1,23 @@
+       identification division.
+       program-id. DRIVER.
+       environment division.
+       data division.
+       working-storage section.
+       01 WS-MENU-CHOICE PIC X.
+           88 WS-MENU-ALL VALUE "T" "t".
+           88 WS-MENU-QUIT VALUE "Q" "q".
+
+       procedure division.
+           perform until WS-MENU-QUIT
+               display "Lancer BONJOUR, sommation et Langford (T/Q) ?"
+               accept WS-MENU-CHOICE
+               if WS-MENU-ALL
+                   display "=== BONJOUR ==="
+                   call "BONJOUR"
+                   display "=== Sommation ==="
+                   call "SUMPROG"
+                   display "=== Langford ==="
+                   call "LANGFORD"
+               end-if
+           end-perform.
+       stop run.
